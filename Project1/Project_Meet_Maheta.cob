@@ -2,6 +2,21 @@
        *>  Date: 11-06-2024
        *>  Purpose: Project
        *>  Compiler: cobc
+       *>  Modification History:
+       *>    11-06-2024 MM  Initial version.
+       *>    09-08-2026 MM  Converted EmpFile to an indexed file, keyed by
+       *>                   EmployeeID, and added an Update/Delete
+       *>                   maintenance mode so single records no longer
+       *>                   require re-keying the whole file.
+       *>    09-08-2026 MM  Reject duplicate Employee IDs on entry.
+       *>    09-08-2026 MM  Added department headcount / average-tenure
+       *>                   summary after the detail listing.
+       *>    09-08-2026 MM  Short-service entries are now written to a
+       *>                   pending/probationary file instead of dropped.
+       *>    09-08-2026 MM  Added FILE STATUS checking on EmpFile close,
+       *>                   in the same style as InvestmentReport.
+       *>    09-08-2026 MM  Added an audit log of record additions, updates
+       *>                   and deletes, with timestamp and operator ID.
         IDENTIFICATION DIVISION.
        PROGRAM-ID. EmpDataManager.
        *> This program handles employee information, allowing for data entry, storage, and retrieval.
@@ -9,9 +24,22 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EmpFile ASSIGN TO "C:\Users\mmb07\Desktop\BP\Project\EmployeeData.txt"
+           SELECT EmpFile ASSIGN TO "EmployeeData.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EmployeeID OF EmpRecord
+           FILE STATUS IS WS-EmpFile-Status.
+       *> EmpFile is keyed by EmployeeID so a single record can be looked
+       *> up, updated, or deleted without rebuilding the whole file.
+
+           SELECT PendingFile ASSIGN TO "PendingEmployees.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       *> Holds new-hire entries rejected for less than 5 years of service,
+       *> so HR can follow them up instead of the data being discarded.
+
+           SELECT AuditFile ASSIGN TO "EmpAuditLog.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
-       *> Specifies the EmpFile and links it to a physical file 'EmployeeData.txt' organized sequentially by lines.
+       *> Append-only trail of every add/update/delete against EmpFile.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,41 +52,124 @@
            05  YearsOfService     PIC 9(2).
        *> Defines the structure of an employee record with fields for ID, department code, surname, given name, and service years.
 
+       FD  PendingFile.
+       01  PendingRecord.
+           05  EmployeeID         PIC 9(6).
+           05  DepartmentCode     PIC 9(3).
+           05  Surname            PIC X(20).
+           05  GivenName          PIC X(20).
+           05  YearsOfService     PIC 9(2).
+       *> Same layout as EmpRecord; a holding area for probationary
+       *> employees who don't yet meet the 5-year save rule.
+
+       FD  AuditFile.
+       01  AuditRecord.
+           05  AuditEmployeeID    PIC 9(6).
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  AuditActionCode    PIC X(6).
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  AuditDate          PIC 9(6).
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  AuditTime          PIC 9(8).
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  AuditOperatorID    PIC X(8).
+       *> One line per add/update/delete: who did it, and when.
+
        WORKING-STORAGE SECTION.
        01  WS-EndOfFile               PIC X(1)       VALUE 'N'.
            88  EndOfFile              VALUE 'Y'.
            88  ContinueProcessing     VALUE 'N'.
+       01  WS-EndOfScan               PIC X(1)       VALUE 'N'.
+           88  EndOfScan              VALUE 'Y'.
+           88  MoreToScan             VALUE 'N'.
        01  WS-UserResponse            PIC X(1).
-       *> Working storage variables for end-of-file indicator and user input.
+       01  WS-Operator-ID             PIC X(8).
+       01  WS-EmpFile-Status          PIC X(2)       VALUE '00'.
+           88  EmpFile-OK             VALUE '00'.
+       *> Working storage variables for end-of-file indicators and user input.
+
+       01  WS-AuditAction             PIC X(6).
+       01  WS-AuditDate               PIC 9(6).
+       01  WS-AuditTime               PIC 9(8).
+
+       01  WS-DeptTable-Max           PIC 9(3)       VALUE 200.
+       01  WS-DeptTable.
+           05  WS-DeptEntry OCCURS 200 TIMES INDEXED BY WS-DeptIdx.
+               10  WS-DeptCode        PIC 9(3).
+               10  WS-DeptHeadcount   PIC 9(5)  COMP.
+               10  WS-DeptYearsTotal  PIC 9(7)  COMP.
+       01  WS-DeptCount               PIC 9(4)       VALUE 0.
+       01  WS-DeptSearchIdx           PIC 9(4).
+       01  WS-DeptFound               PIC X(1).
+           88  DeptFound              VALUE 'Y'.
+       01  WS-DeptOverflow            PIC X(1)       VALUE 'N'.
+           88  DeptOverflow           VALUE 'Y'.
+       01  WS-DeptAvgTenure           PIC 9(3)V99.
+       *> Working table used to accumulate headcount and total years of
+       *> service per DepartmentCode while EmpFile is scanned.
 
        PROCEDURE DIVISION.
        000-START.
-           OPEN OUTPUT EmpFile
+           DISPLAY "Enter your Operator ID: "
+           ACCEPT WS-Operator-ID
+           PERFORM 1000-OPEN-EMPFILE
            PERFORM UNTIL EndOfFile
-                DISPLAY 'Do you want to enter a new record? (Y/N) '
+                DISPLAY 'A)dd  U)pdate  D)elete  L)ist  X)exit - Choice: '
                 ACCEPT WS-UserResponse
-                IF WS-UserResponse = 'Y'
-                    PERFORM 100-COLLECT-DATA
-                    PERFORM 200-SAVE-RECORD
-                ELSE
-                    SET EndOfFile TO TRUE
-                END-IF
+                EVALUATE WS-UserResponse
+                    WHEN 'A'
+                    WHEN 'a'
+                        PERFORM 100-COLLECT-DATA
+                        PERFORM 200-SAVE-RECORD
+                    WHEN 'U'
+                    WHEN 'u'
+                        PERFORM 150-UPDATE-RECORD
+                    WHEN 'D'
+                    WHEN 'd'
+                        PERFORM 175-DELETE-RECORD
+                    WHEN 'L'
+                    WHEN 'l'
+                        PERFORM 300-READ-DISPLAY-RECORD
+                        PERFORM 400-DEPARTMENT-SUMMARY
+                    WHEN 'X'
+                    WHEN 'x'
+                        SET EndOfFile TO TRUE
+                    WHEN OTHER
+                        DISPLAY "Invalid choice, please try again."
+                END-EVALUATE
            END-PERFORM
            CLOSE EmpFile
-       *> Initializes the program by opening the file for output and prompts the user to enter new records until they decline.
-
-           OPEN INPUT EmpFile
-           SET ContinueProcessing TO TRUE
-           DISPLAY "EmployeeID      DeptCode     FirstName           LastName            ServiceYears"
-           DISPLAY "-------------------------------------------------------------------------------------------------------"
-           PERFORM 300-READ-DISPLAY-RECORD UNTIL EndOfFile
-           DISPLAY "-------------------------------------------------------------------------------------------------------"
-           CLOSE EmpFile
-       *> After data entry, reopens the file for reading and displays all records.
+           IF NOT EmpFile-OK
+               DISPLAY "Error closing EmpFile, status: " WS-EmpFile-Status
+           END-IF
+           CLOSE PendingFile
+           CLOSE AuditFile
+       *> Drives the maintenance menu: add, update, delete, or list
+       *> against EmpFile until the operator chooses to exit. EmpFile's
+       *> OPEN, READ, WRITE, REWRITE, DELETE, and CLOSE are all checked
+       *> against WS-EmpFile-Status, the same pattern InvestmentReport
+       *> uses for PORTFOLIO-FILE.
 
        STOP RUN.
        *> Ends the program.
 
+       1000-OPEN-EMPFILE.
+           OPEN I-O EmpFile
+           IF WS-EmpFile-Status = '35'
+               OPEN OUTPUT EmpFile
+               CLOSE EmpFile
+               OPEN I-O EmpFile
+           END-IF
+           IF NOT EmpFile-OK
+               DISPLAY "Error opening EmpFile, status: " WS-EmpFile-Status
+               STOP RUN
+           END-IF
+           OPEN EXTEND PendingFile
+           OPEN EXTEND AuditFile.
+       *> Opens EmpFile for update-in-place access, creating it on first
+       *> run (status 35 = file not found), and opens the pending and
+       *> audit logs for appending.
+
        100-COLLECT-DATA.
            DISPLAY "Enter Employee ID (6 digits): ".
            ACCEPT EmployeeID OF EmpRecord.
@@ -72,31 +183,201 @@
            ACCEPT YearsOfService OF EmpRecord.
        *> Collects data for a new employee record from the user.
 
+       155-COLLECT-UPDATE-DATA.
+           DISPLAY "Enter Department Code (3 digits): ".
+           ACCEPT DepartmentCode OF EmpRecord.
+           DISPLAY "Enter First Name (max 20 chars): ".
+           ACCEPT GivenName OF EmpRecord.
+           DISPLAY "Enter Last Name (max 20 chars): ".
+           ACCEPT Surname OF EmpRecord.
+           DISPLAY "Enter Years of Service (2 digits): ".
+           ACCEPT YearsOfService OF EmpRecord.
+       *> Collects the changeable fields for an update; EmployeeID is the
+       *> record key and is not re-keyed here.
+
        200-SAVE-RECORD.
            IF YearsOfService OF EmpRecord >= 5
                WRITE EmpRecord
-                   AFTER ADVANCING 1 LINE
+                   INVALID KEY
+                       IF WS-EmpFile-Status = '22'
+                           DISPLAY "Record not saved: Duplicate Employee ID "
+                               EmployeeID OF EmpRecord
+                       ELSE
+                           DISPLAY "Record not saved, status: "
+                               WS-EmpFile-Status
+                       END-IF
+                   NOT INVALID KEY
+                       DISPLAY "Record saved successfully."
+                       MOVE 'ADD' TO WS-AuditAction
+                       PERFORM 500-WRITE-AUDIT-LOG
                END-WRITE
-               DISPLAY "Record saved successfully."
            ELSE
-               DISPLAY "Record not saved: Less than 5 years of service."
+               PERFORM 250-SAVE-PENDING-RECORD
            END-IF.
-       *> Writes the entered employee record to the file if years of service are 5 or more and confirms to the user.
+       *> Writes the entered employee record to the file if years of
+       *> service are 5 or more and confirms to the user. EmployeeID is
+       *> the RECORD KEY, so a WRITE with a key already on file comes
+       *> back INVALID KEY status 22 instead of appending a duplicate.
+
+       250-SAVE-PENDING-RECORD.
+           MOVE EmployeeID OF EmpRecord     TO EmployeeID OF PendingRecord
+           MOVE DepartmentCode OF EmpRecord TO DepartmentCode OF PendingRecord
+           MOVE Surname OF EmpRecord        TO Surname OF PendingRecord
+           MOVE GivenName OF EmpRecord      TO GivenName OF PendingRecord
+           MOVE YearsOfService OF EmpRecord TO YearsOfService OF PendingRecord
+           WRITE PendingRecord
+               AFTER ADVANCING 1 LINE
+           END-WRITE
+           DISPLAY "Record not saved: Less than 5 years of service. Logged to pending file.".
+       *> Keeps the rejected new-hire entry on file instead of discarding
+       *> it, so HR can follow up once the employee reaches 5 years.
+
+       150-UPDATE-RECORD.
+           DISPLAY "Enter Employee ID to update (6 digits): ".
+           ACCEPT EmployeeID OF EmpRecord.
+           READ EmpFile
+               INVALID KEY
+                   DISPLAY "No employee found with that ID, status: "
+                       WS-EmpFile-Status
+               NOT INVALID KEY
+                   PERFORM 155-COLLECT-UPDATE-DATA
+                   REWRITE EmpRecord
+                       INVALID KEY
+                           DISPLAY "Update failed, status: " WS-EmpFile-Status
+                       NOT INVALID KEY
+                           DISPLAY "Record updated successfully."
+                           MOVE 'UPDATE' TO WS-AuditAction
+                           PERFORM 500-WRITE-AUDIT-LOG
+                   END-REWRITE
+           END-READ.
+       *> Looks up an EmployeeID and rewrites that one record in place.
+
+       175-DELETE-RECORD.
+           DISPLAY "Enter Employee ID to delete (6 digits): ".
+           ACCEPT EmployeeID OF EmpRecord.
+           READ EmpFile
+               INVALID KEY
+                   DISPLAY "No employee found with that ID, status: "
+                       WS-EmpFile-Status
+               NOT INVALID KEY
+                   DELETE EmpFile
+                       INVALID KEY
+                           DISPLAY "Delete failed, status: " WS-EmpFile-Status
+                       NOT INVALID KEY
+                           DISPLAY "Record deleted successfully."
+                           MOVE 'DELETE' TO WS-AuditAction
+                           PERFORM 500-WRITE-AUDIT-LOG
+                   END-DELETE
+           END-READ.
+       *> Looks up an EmployeeID and removes that one record in place.
+
+       500-WRITE-AUDIT-LOG.
+           ACCEPT WS-AuditDate FROM DATE
+           ACCEPT WS-AuditTime FROM TIME
+           MOVE EmployeeID OF EmpRecord TO AuditEmployeeID
+           MOVE WS-AuditAction          TO AuditActionCode
+           MOVE WS-AuditDate            TO AuditDate
+           MOVE WS-AuditTime            TO AuditTime
+           MOVE WS-Operator-ID          TO AuditOperatorID
+           WRITE AuditRecord
+               AFTER ADVANCING 1 LINE
+           END-WRITE.
+       *> Appends one line to the audit log for every add, update, and
+       *> delete, capturing EmployeeID, date/time, and the operator ID.
 
        300-READ-DISPLAY-RECORD.
-           PERFORM UNTIL EndOfFile
-               READ EmpFile INTO EmpRecord
-               AT END
-                   SET EndOfFile TO TRUE
-               NOT AT END
-                   DISPLAY EmployeeID OF EmpRecord
-                   "      " DepartmentCode OF EmpRecord
-                   "      " GivenName OF EmpRecord
-                   " " Surname OF EmpRecord
-                   " " YearsOfService OF EmpRecord
-           END-READ
-           END-PERFORM.
-       *> Reads and displays each employee record from the file until the end of the file is reached.
+           MOVE ZERO TO EmployeeID OF EmpRecord
+           SET MoreToScan TO TRUE
+           START EmpFile KEY IS NOT LESS THAN EmployeeID OF EmpRecord
+               INVALID KEY
+                   DISPLAY "No records on file."
+                   SET EndOfScan TO TRUE
+           END-START
+           IF MoreToScan
+               DISPLAY "EmployeeID      DeptCode     FirstName           LastName            ServiceYears"
+               DISPLAY "-------------------------------------------------------------------------------------------------------"
+               PERFORM UNTIL EndOfScan
+                   READ EmpFile NEXT RECORD
+                       AT END
+                           SET EndOfScan TO TRUE
+                       NOT AT END
+                           DISPLAY EmployeeID OF EmpRecord
+                           "      " DepartmentCode OF EmpRecord
+                           "      " GivenName OF EmpRecord
+                           " " Surname OF EmpRecord
+                           " " YearsOfService OF EmpRecord
+                   END-READ
+               END-PERFORM
+               DISPLAY "-------------------------------------------------------------------------------------------------------"
+           END-IF.
+       *> Reads and displays every employee record on file, oldest key
+       *> first, by browsing EmpFile from the lowest EmployeeID.
+
+       400-DEPARTMENT-SUMMARY.
+           MOVE 0 TO WS-DeptCount
+           MOVE 'N' TO WS-DeptOverflow
+           MOVE ZERO TO EmployeeID OF EmpRecord
+           SET MoreToScan TO TRUE
+           START EmpFile KEY IS NOT LESS THAN EmployeeID OF EmpRecord
+               INVALID KEY
+                   SET EndOfScan TO TRUE
+           END-START
+           IF MoreToScan
+               PERFORM UNTIL EndOfScan
+                   READ EmpFile NEXT RECORD
+                       AT END
+                           SET EndOfScan TO TRUE
+                       NOT AT END
+                           PERFORM 410-ACCUMULATE-DEPT-TOTALS
+                   END-READ
+               END-PERFORM
+               DISPLAY "DeptCode     Headcount     AvgYearsOfService"
+               DISPLAY "-------------------------------------------------------------------------------------------------------"
+               PERFORM 420-PRINT-DEPT-SUMMARY
+                   VARYING WS-DeptIdx FROM 1 BY 1 UNTIL WS-DeptIdx > WS-DeptCount
+               DISPLAY "-------------------------------------------------------------------------------------------------------"
+           END-IF.
+       *> Groups every EmpRecord by DepartmentCode and prints headcount
+       *> plus average YearsOfService per department.
+
+       410-ACCUMULATE-DEPT-TOTALS.
+           MOVE 'N' TO WS-DeptFound
+           PERFORM VARYING WS-DeptSearchIdx FROM 1 BY 1
+                   UNTIL WS-DeptSearchIdx > WS-DeptCount
+               IF WS-DeptCode (WS-DeptSearchIdx) = DepartmentCode OF EmpRecord
+                   ADD 1 TO WS-DeptHeadcount (WS-DeptSearchIdx)
+                   ADD YearsOfService OF EmpRecord
+                       TO WS-DeptYearsTotal (WS-DeptSearchIdx)
+                   MOVE 'Y' TO WS-DeptFound
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT DeptFound
+               IF WS-DeptCount < WS-DeptTable-Max
+                   ADD 1 TO WS-DeptCount
+                   MOVE DepartmentCode OF EmpRecord TO WS-DeptCode (WS-DeptCount)
+                   MOVE 1 TO WS-DeptHeadcount (WS-DeptCount)
+                   MOVE YearsOfService OF EmpRecord TO WS-DeptYearsTotal (WS-DeptCount)
+               ELSE
+                   IF NOT DeptOverflow
+                       DISPLAY "*** WARNING: more than " WS-DeptTable-Max
+                           " distinct department codes on file; department "
+                           "summary is incomplete beyond this point. ***"
+                       SET DeptOverflow TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       *> Finds this record's department in the working table (adding a
+       *> new entry the first time a department is seen) and rolls its
+       *> years of service into that department's running total.
+
+       420-PRINT-DEPT-SUMMARY.
+           COMPUTE WS-DeptAvgTenure =
+               WS-DeptYearsTotal (WS-DeptIdx) / WS-DeptHeadcount (WS-DeptIdx)
+           DISPLAY WS-DeptCode (WS-DeptIdx)
+               "      " WS-DeptHeadcount (WS-DeptIdx)
+               "      " WS-DeptAvgTenure.
+       *> Prints one summary line per department.
 
        END PROGRAM EmpDataManager.
        *> Marks the end of the program.
