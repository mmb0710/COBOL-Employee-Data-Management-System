@@ -3,6 +3,13 @@
 *> Date: 25/07/2024
 *> Purpose: Project 3
 *> Tectonics: cobc
+*> Modification History:
+*>   25/07/2024 AH/MM/PM  Initial version.
+*>   09/08/2026 MM  Added a percent gain/loss figure alongside the
+*>                  dollar gain/loss.
+*>   09/08/2026 MM  Widened the per-share price fields and the derived
+*>                  cost base/market value/gain-loss fields so a
+*>                  high-priced stock does not overflow them.
 *>****************************************************************
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CalculateValues.
@@ -12,24 +19,34 @@ LINKAGE SECTION.
     *> Define variables passed from the calling program
     01 LNK-NUMBER-OF-SHARES  PIC 9(5).
         *> Number of shares owned
-    01 LNK-AVG-COST          PIC 9(4)V99.
+    01 LNK-AVG-COST          PIC 9(6)V99.
         *> Average cost per share
-    01 LNK-CLOSING-PRICE     PIC 9(4)V99.
+    01 LNK-CLOSING-PRICE     PIC 9(6)V99.
         *> Closing price of the stock
-    01 LNK-ADJUSTED-COST-BASE PIC 9(9)V99.
+    01 LNK-ADJUSTED-COST-BASE PIC 9(11)V99.
         *> Adjusted cost base, calculated as (Number of shares * Average cost)
-    01 LNK-MARKET-VALUE       PIC 9(9)V99.
+    01 LNK-MARKET-VALUE       PIC 9(11)V99.
         *> Market value, calculated as (Number of shares * Closing price)
-    01 LNK-GAIN-LOSS          PIC S9(9)V99.
+    01 LNK-GAIN-LOSS          PIC S9(11)V99.
         *> Gain or loss, calculated as (Market value - Adjusted cost base)
+    01 LNK-GAIN-LOSS-PCT     PIC S9(3)V99.
+        *> Gain or loss as a percent of the adjusted cost base
 
 PROCEDURE DIVISION USING LNK-NUMBER-OF-SHARES LNK-AVG-COST LNK-CLOSING-PRICE
-                         LNK-ADJUSTED-COST-BASE LNK-MARKET-VALUE LNK-GAIN-LOSS.
+                         LNK-ADJUSTED-COST-BASE LNK-MARKET-VALUE LNK-GAIN-LOSS
+                         LNK-GAIN-LOSS-PCT.
     *> Calculate the adjusted cost base
     COMPUTE LNK-ADJUSTED-COST-BASE = LNK-NUMBER-OF-SHARES * LNK-AVG-COST.
     *> Calculate the market value
     COMPUTE LNK-MARKET-VALUE = LNK-NUMBER-OF-SHARES * LNK-CLOSING-PRICE.
     *> Calculate the gain or loss
     COMPUTE LNK-GAIN-LOSS = LNK-MARKET-VALUE - LNK-ADJUSTED-COST-BASE.
+    *> Calculate the gain or loss as a percentage of the cost base
+    IF LNK-ADJUSTED-COST-BASE > 0
+        COMPUTE LNK-GAIN-LOSS-PCT ROUNDED =
+            (LNK-GAIN-LOSS / LNK-ADJUSTED-COST-BASE) * 100
+    ELSE
+        MOVE 0 TO LNK-GAIN-LOSS-PCT
+    END-IF.
     *> Exit the subroutine
     EXIT PROGRAM.
