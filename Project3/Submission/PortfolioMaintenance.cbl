@@ -0,0 +1,201 @@
+*>****************************************************************
+*> Authors: Aditya Hirpara, Meet Maheta & Patel Meet
+*> Date: 09/08/2026
+*> Purpose: Project 3 - maintain PORTFOLIO-FILE by stock symbol
+*>          (add / update / delete holdings) instead of hand-editing
+*>          INVESTMENTFILE.dat outside the application.
+*> Tectonics: cobc
+*> Modification History:
+*>   09/08/2026 MM  Initial version.
+*>   09/08/2026 MM  Added a Sell option that records a sale transaction
+*>                  (date, shares sold, sale price, cost basis) and
+*>                  reduces or closes out the holding sold.
+*>   09/08/2026 MM  Widened AVG-COST/SALE-PRICE/SALE-COST-BASIS to match
+*>                  InvestmentReport's wider price fields.
+*>****************************************************************
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. PortfolioMaintenance.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> Same physical file InvestmentReport reports against, opened here
+    *> in random access mode so a single holding can be added, updated,
+    *> or removed by PORT-STOCK-SYMBOL.
+    SELECT PORTFOLIO-FILE ASSIGN TO 'INVESTMENTFILE.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS PORT-STOCK-SYMBOL
+        FILE STATUS IS WS-FILE-STATUS.
+    *> Records each sale (closing or reducing a holding), for
+    *> InvestmentReport to compute realized gains from later.
+    SELECT SALES-FILE ASSIGN TO 'SALES.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SALES-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD PORTFOLIO-FILE.
+    *> Layout must match InvestmentReport's PORTFOLIO-RECORD
+    01 PORTFOLIO-RECORD.
+        05 PORT-STOCK-SYMBOL  PIC X(7).
+        05 NUMBER-OF-SHARES   PIC 9(5).
+        05 AVG-COST           PIC 9(6)V99.
+
+FD SALES-FILE.
+    *> Layout must match InvestmentReport's SALES-RECORD
+    01 SALE-RECORD.
+        05 SALE-STOCK-SYMBOL  PIC X(7).
+        05 SALE-DATE          PIC 9(8).
+        05 SALE-SHARES        PIC 9(5).
+        05 SALE-PRICE         PIC 9(6)V99.
+        05 SALE-COST-BASIS    PIC 9(6)V99.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS      PIC XX.
+01 WS-SALES-STATUS     PIC XX.
+01 WS-CHOICE           PIC X(1).
+01 WS-DONE             PIC X(1) VALUE 'N'.
+    88 DONE-MAINTAINING VALUE 'Y'.
+
+PROCEDURE DIVISION.
+0000-MAIN-PARA.
+    *> Main procedure to control the program flow
+    PERFORM 1000-OPEN-PORTFOLIO-FILE.
+    PERFORM UNTIL DONE-MAINTAINING
+        DISPLAY 'A)dd  U)pdate  D)elete  S)ell  X)exit - Choice: '
+        ACCEPT WS-CHOICE
+        EVALUATE WS-CHOICE
+            WHEN 'A'
+            WHEN 'a'
+                PERFORM 2000-ADD-HOLDING
+            WHEN 'U'
+            WHEN 'u'
+                PERFORM 3000-UPDATE-HOLDING
+            WHEN 'D'
+            WHEN 'd'
+                PERFORM 4000-DELETE-HOLDING
+            WHEN 'S'
+            WHEN 's'
+                PERFORM 5000-SELL-HOLDING
+            WHEN 'X'
+            WHEN 'x'
+                SET DONE-MAINTAINING TO TRUE
+            WHEN OTHER
+                DISPLAY "Invalid choice, please try again."
+        END-EVALUATE
+    END-PERFORM.
+    CLOSE PORTFOLIO-FILE.
+    CLOSE SALES-FILE.
+    STOP RUN.
+
+1000-OPEN-PORTFOLIO-FILE.
+    *> Opens PORTFOLIO-FILE for random access, creating it on first run,
+    *> and opens the sales log for appending.
+    OPEN I-O PORTFOLIO-FILE
+    IF WS-FILE-STATUS = '35'
+        OPEN OUTPUT PORTFOLIO-FILE
+        CLOSE PORTFOLIO-FILE
+        OPEN I-O PORTFOLIO-FILE
+    END-IF
+    IF WS-FILE-STATUS NOT = '00'
+        DISPLAY "Error opening portfolio file, status: " WS-FILE-STATUS
+        STOP RUN
+    END-IF
+    OPEN EXTEND SALES-FILE.
+
+2000-ADD-HOLDING.
+    *> Adds a new holding; PORT-STOCK-SYMBOL is the RECORD KEY, so WRITE
+    *> itself rejects a symbol already on file via INVALID KEY.
+    DISPLAY "Enter Stock Symbol (max 7 chars): "
+    ACCEPT PORT-STOCK-SYMBOL
+    DISPLAY "Enter Number of Shares (5 digits): "
+    ACCEPT NUMBER-OF-SHARES
+    DISPLAY "Enter Average Cost per Share: "
+    ACCEPT AVG-COST
+    WRITE PORTFOLIO-RECORD
+        INVALID KEY
+            DISPLAY "Holding not added: Duplicate stock symbol "
+                PORT-STOCK-SYMBOL
+        NOT INVALID KEY
+            DISPLAY "Holding added successfully."
+    END-WRITE.
+
+3000-UPDATE-HOLDING.
+    *> Looks up a stock symbol and rewrites that one holding in place,
+    *> e.g. after a buy changes NUMBER-OF-SHARES or AVG-COST.
+    DISPLAY "Enter Stock Symbol to update (max 7 chars): "
+    ACCEPT PORT-STOCK-SYMBOL
+    READ PORTFOLIO-FILE
+        INVALID KEY
+            DISPLAY "No holding found for that stock symbol."
+        NOT INVALID KEY
+            DISPLAY "Enter new Number of Shares (5 digits): "
+            ACCEPT NUMBER-OF-SHARES
+            DISPLAY "Enter new Average Cost per Share: "
+            ACCEPT AVG-COST
+            REWRITE PORTFOLIO-RECORD
+                INVALID KEY
+                    DISPLAY "Update failed, status: " WS-FILE-STATUS
+                NOT INVALID KEY
+                    DISPLAY "Holding updated successfully."
+            END-REWRITE
+    END-READ.
+
+4000-DELETE-HOLDING.
+    *> Looks up a stock symbol and removes that one holding, e.g. once a
+    *> position is closed out.
+    DISPLAY "Enter Stock Symbol to delete (max 7 chars): "
+    ACCEPT PORT-STOCK-SYMBOL
+    READ PORTFOLIO-FILE
+        INVALID KEY
+            DISPLAY "No holding found for that stock symbol."
+        NOT INVALID KEY
+            DELETE PORTFOLIO-FILE
+                INVALID KEY
+                    DISPLAY "Delete failed, status: " WS-FILE-STATUS
+                NOT INVALID KEY
+                    DISPLAY "Holding deleted successfully."
+            END-DELETE
+    END-READ.
+
+5000-SELL-HOLDING.
+    *> Records a sale against an existing holding, then reduces the
+    *> shares held or closes the position out entirely if all shares
+    *> sold. The sale itself is logged to SALES-FILE so InvestmentReport
+    *> can compute realized gains separately from unrealized mark-to-market.
+    DISPLAY "Enter Stock Symbol to sell (max 7 chars): "
+    ACCEPT PORT-STOCK-SYMBOL
+    READ PORTFOLIO-FILE
+        INVALID KEY
+            DISPLAY "No holding found for that stock symbol."
+        NOT INVALID KEY
+            DISPLAY "Enter Number of Shares Sold (5 digits): "
+            ACCEPT SALE-SHARES
+            IF SALE-SHARES > NUMBER-OF-SHARES
+                DISPLAY "Cannot sell more shares than are held."
+            ELSE
+                DISPLAY "Enter Sale Price per Share: "
+                ACCEPT SALE-PRICE
+                MOVE PORT-STOCK-SYMBOL TO SALE-STOCK-SYMBOL
+                MOVE AVG-COST TO SALE-COST-BASIS
+                ACCEPT SALE-DATE FROM DATE YYYYMMDD
+                WRITE SALE-RECORD
+                SUBTRACT SALE-SHARES FROM NUMBER-OF-SHARES
+                IF NUMBER-OF-SHARES = 0
+                    DELETE PORTFOLIO-FILE
+                        INVALID KEY
+                            DISPLAY "Delete failed, status: " WS-FILE-STATUS
+                        NOT INVALID KEY
+                            DISPLAY "Position fully sold and closed out."
+                    END-DELETE
+                ELSE
+                    REWRITE PORTFOLIO-RECORD
+                        INVALID KEY
+                            DISPLAY "Update failed, status: " WS-FILE-STATUS
+                        NOT INVALID KEY
+                            DISPLAY "Holding updated after partial sale."
+                    END-REWRITE
+                END-IF
+            END-IF
+    END-READ.
