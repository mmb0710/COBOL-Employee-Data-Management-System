@@ -3,6 +3,29 @@
 *> Date: 25/07/2024
 *> Purpose: Project 3
 *> Tectonics: cobc
+*> Modification History:
+*>   25/07/2024 AH/MM/PM  Initial version.
+*>   09/08/2026 MM  Widened the in-memory stock table (STOCK-TABLE.CPY)
+*>                  past its old 20-row cap and warn if STOCKS-FILE
+*>                  still overflows it.
+*>   09/08/2026 MM  Added portfolio-level grand totals to the bottom of
+*>                  REPORT.txt.
+*>   09/08/2026 MM  Unmatched portfolio holdings are now written to
+*>                  EXCEPTIONS.txt instead of just a console DISPLAY.
+*>   09/08/2026 MM  Added a percent gain/loss column next to the dollar
+*>                  GAIN-LOSS figure.
+*>   09/08/2026 MM  Added a realized-gains section: reads the sales log
+*>                  written by PortfolioMaintenance's Sell option and
+*>                  reports realized gain/loss alongside the existing
+*>                  unrealized (mark-to-market) totals.
+*>   09/08/2026 MM  REPORT.txt is now also emitted as CSV (REPORT.csv)
+*>                  alongside the fixed-width text report.
+*>   09/08/2026 MM  Widened price fields (closing price, average cost,
+*>                  sale price/cost basis) and the cost base/market
+*>                  value/gain-loss fields derived from them so a
+*>                  high-priced stock does not overflow them.
+*>   09/08/2026 MM  Added a Top 5 Gainers / Top 5 Losers section to the
+*>                  bottom of the report.
 *>****************************************************************
 IDENTIFICATION DIVISION.
        PROGRAM-ID. InvestmentReport.
@@ -22,6 +45,19 @@ FILE-CONTROL.
     *> Select the output report file
     SELECT REPORT-FILE ASSIGN TO 'REPORT.txt'
         ORGANIZATION IS LINE SEQUENTIAL.
+    *> Select the exception file for portfolio holdings with no match
+    *> in the stock table
+    SELECT EXCEPTION-FILE ASSIGN TO 'EXCEPTIONS.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    *> Select the sales log written by PortfolioMaintenance's Sell
+    *> option, used here to compute realized gains
+    SELECT SALES-FILE ASSIGN TO 'SALES.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SALES-STATUS.
+    *> Select the CSV rendering of the report, emitted alongside the
+    *> fixed-width REPORT.txt for spreadsheet consumers
+    SELECT CSV-FILE ASSIGN TO 'REPORT.csv'
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
@@ -30,47 +66,124 @@ FD STOCKS-FILE.
     01 STOCKS-RECORD.
         05 STOCK-SYMBOL    PIC X(7).
         05 STOCK-NAME      PIC X(25).
-        05 CLOSING-PRICE   PIC 9(4)V99.
+        05 CLOSING-PRICE   PIC 9(6)V99.
 
 FD PORTFOLIO-FILE.
     *> Define the structure of the indexed portfolio file
     01 PORTFOLIO-RECORD.
         05 PORT-STOCK-SYMBOL  PIC X(7).
         05 NUMBER-OF-SHARES   PIC 9(5).
-        05 AVG-COST           PIC 9(4)V99.
+        05 AVG-COST           PIC 9(6)V99.
 
 FD REPORT-FILE.
     *> Define the structure of the output report file
     01 REPORT-RECORD.
         05 REPORT-LINE       PIC X(132).
 
+FD EXCEPTION-FILE.
+    *> Define the structure of the exception file
+    01 EXCEPTION-RECORD.
+        05 EXCEPTION-LINE    PIC X(80).
+
+FD SALES-FILE.
+    *> Layout must match PortfolioMaintenance's SALE-RECORD
+    01 SALES-RECORD.
+        05 SALES-STOCK-SYMBOL  PIC X(7).
+        05 SALES-DATE          PIC 9(8).
+        05 SALES-SHARES        PIC 9(5).
+        05 SALES-PRICE         PIC 9(6)V99.
+        05 SALES-COST-BASIS    PIC 9(6)V99.
+
+FD CSV-FILE.
+    *> Define the structure of the CSV rendering of the report
+    01 CSV-RECORD.
+        05 CSV-LINE          PIC X(132).
+
 WORKING-STORAGE SECTION.
 COPY 'STOCK-TABLE.CPY.txt'.
 
 01 WS-FILE-STATUS      PIC XX.
-01 WS-INDEX            PIC 9(2) VALUE 1.
-01 WS-MATCH-INDEX      PIC 9(2) VALUE 1.
+01 WS-SALES-STATUS     PIC XX.
+01 WS-INDEX            PIC 9(3) VALUE 1.
+01 WS-MATCH-INDEX      PIC 9(3) VALUE 1.
 01 EOF-PORTFOLIO       PIC X VALUE 'N'.
+01 EOF-SALES           PIC X VALUE 'N'.
+01 WS-STOCKS-FILE-STATE PIC X VALUE 'N'.
+    88 STOCKS-FILE-EXHAUSTED VALUE 'Y'.
 01 WS-COUNTERS.
     05 WS-READ-COUNT    PIC 9(5) VALUE 0.
     05 WS-WRITE-COUNT   PIC 9(5) VALUE 0.
 
-01 ADJUSTED-COST-BASE  PIC 9(9)V99.
-01 MARKET-VALUE        PIC 9(9)V99.
-01 GAIN-LOSS           PIC S9(9)V99.
+01 ADJUSTED-COST-BASE  PIC 9(11)V99.
+01 MARKET-VALUE        PIC 9(11)V99.
+01 GAIN-LOSS           PIC S9(11)V99.
+01 GAIN-LOSS-PCT       PIC S9(3)V99.
+
+01 WS-TOTAL-ADJUSTED-COST-BASE  PIC 9(11)V99 VALUE 0.
+01 WS-TOTAL-MARKET-VALUE        PIC 9(11)V99 VALUE 0.
+01 WS-TOTAL-GAIN-LOSS           PIC S9(11)V99 VALUE 0.
+
+01 WS-SALE-PROCEEDS             PIC 9(11)V99.
+01 WS-SALE-COST                 PIC 9(11)V99.
+01 WS-REALIZED-GAIN             PIC S9(11)V99.
+01 WS-TOTAL-REALIZED-GAIN       PIC S9(11)V99 VALUE 0.
 
 01 WS-REPORT-STOCK-NAME  PIC X(25).
 01 WS-REPORT-NUM-SHARES  PIC Z(5).
 01 WS-REPORT-AVG-COST    PIC $$$$,$$9.99.
 01 WS-REPORT-CLOSING-PRICE PIC $$$$,$$9.99.
-01 WS-REPORT-ADJUSTED-COST PIC $$$,$$,$$9.99.
-01 WS-REPORT-MARKET-VALUE  PIC $$$,$$,$$9.99.
-01 WS-REPORT-GAIN-LOSS     PIC $$$,$$,$$9.99-.
+01 WS-REPORT-ADJUSTED-COST PIC $$$,$$$,$$$,$$9.99.
+01 WS-REPORT-MARKET-VALUE  PIC $$$,$$$,$$$,$$9.99.
+01 WS-REPORT-GAIN-LOSS     PIC $$$,$$$,$$$,$$9.99-.
+01 WS-REPORT-GAIN-LOSS-PCT PIC ---9.99.
+
+01 WS-EXCEPTION-COUNT  PIC 9(5) VALUE 0.
+01 WS-EXCEPTION-LINE   PIC X(80).
+
+*> Unedited counterparts of the WS-REPORT-* fields above, used to build
+*> the CSV rendering of the same figures (no currency symbols/commas)
+01 WS-CSV-NUM-SHARES        PIC Z(5).
+01 WS-CSV-AVG-COST          PIC Z(7).99.
+01 WS-CSV-CLOSING-PRICE     PIC Z(7).99.
+01 WS-CSV-ADJUSTED-COST     PIC Z(12).99.
+01 WS-CSV-MARKET-VALUE      PIC Z(12).99.
+01 WS-CSV-GAIN-LOSS         PIC -(11)9.99.
+01 WS-CSV-GAIN-LOSS-PCT     PIC -(3)9.99.
+01 WS-CSV-LINE              PIC X(132).
+01 CSV-COLUMN-TITLES        PIC X(132) VALUE
+    "STOCK NAME,#SHARES,UNIT-COST,AT-CLOSING,COST-BASE,MARKET-VALUE,GAIN/LOSS,GAIN/LOSS%".
 
 01 WS-REPORT-SUMMARY   PIC X(132).
+01 WS-REPORT-TOTAL-ADJUSTED-COST PIC $$$,$$$,$$$,$$9.99.
+01 WS-REPORT-TOTAL-MARKET-VALUE  PIC $$$,$$$,$$$,$$9.99.
+01 WS-REPORT-TOTAL-GAIN-LOSS     PIC $$$,$$$,$$$,$$9.99-.
+01 WS-GRAND-TOTAL-LINE PIC X(132).
+01 WS-REPORT-TOTAL-REALIZED PIC $$$,$$$,$$$,$$9.99-.
+01 WS-REALIZED-LINE   PIC X(132).
 
 01 COLUMN-HEADERS      PIC X(132) VALUE "=================================================================================================".
-01 COLUMN-TITLES       PIC X(132) VALUE "STOCK NAME                 #SHARES UNIT-COST AT-CLOSING    COST-BASE   MARKET-VALUE   GAIN/LOSS".
+01 COLUMN-TITLES       PIC X(132) VALUE "STOCK NAME                 #SHARES UNIT-COST AT-CLOSING    COST-BASE   MARKET-VALUE   GAIN/LOSS  GAIN/LOSS%".
+
+*> Working table of every processed holding's gain/loss, built up as
+*> 2100-PROCESS-RECORD runs, and ranked by 3500-TOP-GAINERS-LOSERS to
+*> print the Top 5 Gainers / Top 5 Losers section
+01 WS-GAINLOSS-TABLE-MAX PIC 9(3) VALUE 500.
+01 WS-GAINLOSS-COUNT   PIC 9(3) VALUE 0.
+01 WS-GAINLOSS-TABLE.
+    05 WS-GAINLOSS-ENTRY OCCURS 500 TIMES INDEXED BY WS-GL-IDX.
+        10 WS-GL-STOCK-NAME PIC X(25).
+        10 WS-GL-GAIN-LOSS  PIC S9(11)V99.
+        10 WS-GL-USED       PIC X VALUE 'N'.
+            88 GL-USED VALUE 'Y'.
+01 WS-GAINLOSS-OVERFLOW PIC X VALUE 'N'.
+    88 GAINLOSS-OVERFLOW VALUE 'Y'.
+01 WS-GL-RANK          PIC 9(2).
+01 WS-GL-SCAN          PIC 9(3).
+01 WS-GL-BEST-IDX      PIC 9(3).
+01 WS-GL-RANK-LIMIT    PIC 9(3).
+01 WS-TOPLIST-LINE     PIC X(132).
+01 TOP-GAINERS-HEADER  PIC X(132) VALUE "Top 5 Gainers:".
+01 TOP-LOSERS-HEADER   PIC X(132) VALUE "Top 5 Losers:".
 
 PROCEDURE DIVISION.
 0000-MAIN-PARA.
@@ -88,20 +201,37 @@ PROCEDURE DIVISION.
         STOP RUN
     END-IF
     OPEN OUTPUT REPORT-FILE.
+    OPEN OUTPUT EXCEPTION-FILE.
+    OPEN OUTPUT CSV-FILE.
     WRITE REPORT-RECORD FROM COLUMN-HEADERS.
     WRITE REPORT-RECORD FROM COLUMN-TITLES.
     WRITE REPORT-RECORD FROM COLUMN-HEADERS.
+    WRITE CSV-RECORD FROM CSV-COLUMN-TITLES.
     *> Load stock data into the table from the stock file
-    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 20
+    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-STOCK-TABLE-MAX
         READ STOCKS-FILE INTO STOCKS-RECORD
         AT END
             MOVE ' ' TO WS-STOCK-SYMBOL (WS-INDEX)
+            SET STOCKS-FILE-EXHAUSTED TO TRUE
             EXIT PERFORM
         NOT AT END
             MOVE STOCK-SYMBOL TO WS-STOCK-SYMBOL (WS-INDEX)
             MOVE STOCK-NAME TO WS-STOCK-NAME (WS-INDEX)
             MOVE CLOSING-PRICE TO WS-CLOSING-PRICE (WS-INDEX)
     END-PERFORM.
+    *> If the table filled up without hitting end-of-file, STOCKS-FILE
+    *> has more rows than WS-STOCK-TABLE-MAX can hold; warn loudly
+    *> instead of silently dropping the overflow.
+    IF NOT STOCKS-FILE-EXHAUSTED
+        READ STOCKS-FILE INTO STOCKS-RECORD
+            AT END
+                CONTINUE
+            NOT AT END
+                DISPLAY "*** WARNING: STOCKS-FILE has more than "
+                    WS-STOCK-TABLE-MAX
+                    " stocks; entries beyond the table limit were NOT loaded. ***"
+        END-READ
+    END-IF.
 
 2000-PROCESS-FILES.
     *> Process the portfolio file and generate the report
@@ -119,7 +249,7 @@ PROCEDURE DIVISION.
     *> Process each record from the portfolio file
     MOVE 1 TO WS-MATCH-INDEX
     *> Search for a matching stock symbol in the stock table
-    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 20
+    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-STOCK-TABLE-MAX
         IF WS-STOCK-SYMBOL (WS-INDEX) = PORT-STOCK-SYMBOL
             MOVE WS-INDEX TO WS-MATCH-INDEX
             EXIT PERFORM
@@ -131,6 +261,7 @@ PROCEDURE DIVISION.
         *> Call the subroutine to calculate adjusted cost base, market value, and gain/loss
         CALL 'CalculateValues' USING NUMBER-OF-SHARES AVG-COST WS-CLOSING-PRICE (WS-MATCH-INDEX)
                                     ADJUSTED-COST-BASE MARKET-VALUE GAIN-LOSS
+                                    GAIN-LOSS-PCT
         *> Prepare the report line with calculated values
         MOVE WS-STOCK-NAME (WS-MATCH-INDEX) TO WS-REPORT-STOCK-NAME
         MOVE NUMBER-OF-SHARES TO WS-REPORT-NUM-SHARES
@@ -139,6 +270,25 @@ PROCEDURE DIVISION.
         MOVE ADJUSTED-COST-BASE TO WS-REPORT-ADJUSTED-COST
         MOVE MARKET-VALUE TO WS-REPORT-MARKET-VALUE
         MOVE GAIN-LOSS TO WS-REPORT-GAIN-LOSS
+        MOVE GAIN-LOSS-PCT TO WS-REPORT-GAIN-LOSS-PCT
+        *> Roll this holding into the portfolio-level grand totals
+        ADD ADJUSTED-COST-BASE TO WS-TOTAL-ADJUSTED-COST-BASE
+        ADD MARKET-VALUE TO WS-TOTAL-MARKET-VALUE
+        ADD GAIN-LOSS TO WS-TOTAL-GAIN-LOSS
+        *> Record this holding's gain/loss for the Top 5 Gainers/Losers
+        *> section printed at the end of the report
+        IF WS-GAINLOSS-COUNT < WS-GAINLOSS-TABLE-MAX
+            ADD 1 TO WS-GAINLOSS-COUNT
+            MOVE WS-STOCK-NAME (WS-MATCH-INDEX) TO WS-GL-STOCK-NAME (WS-GAINLOSS-COUNT)
+            MOVE GAIN-LOSS TO WS-GL-GAIN-LOSS (WS-GAINLOSS-COUNT)
+        ELSE
+            IF NOT GAINLOSS-OVERFLOW
+                DISPLAY "*** WARNING: more than " WS-GAINLOSS-TABLE-MAX
+                    " matched holdings; Top 5 Gainers/Losers is based on "
+                    "only the first " WS-GAINLOSS-TABLE-MAX " holdings. ***"
+                SET GAINLOSS-OVERFLOW TO TRUE
+            END-IF
+        END-IF
         *> Construct the report line string
         STRING WS-REPORT-STOCK-NAME DELIMITED BY SIZE
                " " DELIMITED BY SIZE
@@ -153,13 +303,55 @@ PROCEDURE DIVISION.
                WS-REPORT-MARKET-VALUE DELIMITED BY SIZE
                " " DELIMITED BY SIZE
                WS-REPORT-GAIN-LOSS DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-REPORT-GAIN-LOSS-PCT DELIMITED BY SIZE
+               "%" DELIMITED BY SIZE
                INTO REPORT-LINE
         DISPLAY "Writing REPORT record: " REPORT-LINE
         WRITE REPORT-RECORD FROM REPORT-LINE
         ADD 1 TO WS-WRITE-COUNT
+        *> Render the same figures as a CSV row
+        MOVE NUMBER-OF-SHARES TO WS-CSV-NUM-SHARES
+        MOVE AVG-COST TO WS-CSV-AVG-COST
+        MOVE WS-CLOSING-PRICE (WS-MATCH-INDEX) TO WS-CSV-CLOSING-PRICE
+        MOVE ADJUSTED-COST-BASE TO WS-CSV-ADJUSTED-COST
+        MOVE MARKET-VALUE TO WS-CSV-MARKET-VALUE
+        MOVE GAIN-LOSS TO WS-CSV-GAIN-LOSS
+        MOVE GAIN-LOSS-PCT TO WS-CSV-GAIN-LOSS-PCT
+        *> Quote the stock name so an embedded comma (e.g. "Berkshire
+        *> Hathaway, Inc.") does not split into an extra CSV column
+        STRING '"' DELIMITED BY SIZE
+               WS-STOCK-NAME (WS-MATCH-INDEX) DELIMITED BY "  "
+               '",' DELIMITED BY SIZE
+               WS-CSV-NUM-SHARES DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-AVG-COST DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-CLOSING-PRICE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-ADJUSTED-COST DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-MARKET-VALUE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-GAIN-LOSS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-GAIN-LOSS-PCT DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+        WRITE CSV-RECORD FROM WS-CSV-LINE
     ELSE
-        *> Display a message if no match is found
+        *> No match found: display it and log it to the exception file
+        *> so unmatched holdings can be reconciled after the run
         DISPLAY "No match found for: " PORT-STOCK-SYMBOL
+        MOVE SPACES TO WS-EXCEPTION-LINE
+        STRING "No match found for: " DELIMITED BY SIZE
+               PORT-STOCK-SYMBOL DELIMITED BY SIZE
+               "  Shares: " DELIMITED BY SIZE
+               NUMBER-OF-SHARES DELIMITED BY SIZE
+               "  Avg Cost: " DELIMITED BY SIZE
+               AVG-COST DELIMITED BY SIZE
+               INTO WS-EXCEPTION-LINE
+        WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE
+        ADD 1 TO WS-EXCEPTION-COUNT
     END-IF.
 
 3000-FINALIZATION.
@@ -171,4 +363,131 @@ PROCEDURE DIVISION.
            INTO WS-REPORT-SUMMARY
     WRITE REPORT-RECORD FROM COLUMN-HEADERS.
     WRITE REPORT-RECORD FROM WS-REPORT-SUMMARY.
-    CLOSE STOCKS-FILE PORTFOLIO-FILE REPORT-FILE.
+    *> Portfolio-level grand totals across every processed holding
+    MOVE WS-TOTAL-ADJUSTED-COST-BASE TO WS-REPORT-TOTAL-ADJUSTED-COST
+    MOVE WS-TOTAL-MARKET-VALUE       TO WS-REPORT-TOTAL-MARKET-VALUE
+    MOVE WS-TOTAL-GAIN-LOSS          TO WS-REPORT-TOTAL-GAIN-LOSS
+    MOVE SPACES TO WS-GRAND-TOTAL-LINE
+    STRING "Grand Totals -  Cost Base: " DELIMITED BY SIZE
+           WS-REPORT-TOTAL-ADJUSTED-COST DELIMITED BY SIZE
+           "   Market Value: " DELIMITED BY SIZE
+           WS-REPORT-TOTAL-MARKET-VALUE DELIMITED BY SIZE
+           "   Gain/Loss: " DELIMITED BY SIZE
+           WS-REPORT-TOTAL-GAIN-LOSS DELIMITED BY SIZE
+           INTO WS-GRAND-TOTAL-LINE
+    WRITE REPORT-RECORD FROM WS-GRAND-TOTAL-LINE.
+    IF WS-EXCEPTION-COUNT > 0
+        DISPLAY WS-EXCEPTION-COUNT
+            " unmatched portfolio holding(s) written to EXCEPTIONS.txt"
+    END-IF.
+    *> Realized gains (from sales already closed out) alongside the
+    *> unrealized totals already written above
+    PERFORM 3400-CALCULATE-REALIZED-GAINS.
+    MOVE WS-TOTAL-REALIZED-GAIN TO WS-REPORT-TOTAL-REALIZED
+    MOVE SPACES TO WS-REALIZED-LINE
+    STRING "Realized Gain/Loss (from sales): " DELIMITED BY SIZE
+           WS-REPORT-TOTAL-REALIZED DELIMITED BY SIZE
+           "   Unrealized Gain/Loss (mark-to-market): " DELIMITED BY SIZE
+           WS-REPORT-TOTAL-GAIN-LOSS DELIMITED BY SIZE
+           INTO WS-REALIZED-LINE
+    WRITE REPORT-RECORD FROM WS-REALIZED-LINE.
+    *> Top 5 Gainers / Top 5 Losers across every holding just processed
+    PERFORM 3500-TOP-GAINERS-LOSERS.
+    CLOSE STOCKS-FILE PORTFOLIO-FILE REPORT-FILE EXCEPTION-FILE CSV-FILE.
+
+3400-CALCULATE-REALIZED-GAINS.
+    *> Sums (sale price - cost basis) * shares sold across every sale
+    *> logged in SALES-FILE. The sales log may not exist yet on a fresh
+    *> install (no sales made), so a missing file is not an error here.
+    OPEN INPUT SALES-FILE
+    EVALUATE WS-SALES-STATUS
+        WHEN '35'
+            CONTINUE
+        WHEN '00'
+            PERFORM UNTIL EOF-SALES = 'Y'
+                READ SALES-FILE INTO SALES-RECORD
+                AT END
+                    MOVE 'Y' TO EOF-SALES
+                NOT AT END
+                    COMPUTE WS-SALE-PROCEEDS = SALES-SHARES * SALES-PRICE
+                    COMPUTE WS-SALE-COST = SALES-SHARES * SALES-COST-BASIS
+                    COMPUTE WS-REALIZED-GAIN = WS-SALE-PROCEEDS - WS-SALE-COST
+                    ADD WS-REALIZED-GAIN TO WS-TOTAL-REALIZED-GAIN
+            END-PERFORM
+            CLOSE SALES-FILE
+        WHEN OTHER
+            DISPLAY "Error opening sales file, status: " WS-SALES-STATUS
+            STOP RUN
+    END-EVALUATE.
+
+3500-TOP-GAINERS-LOSERS.
+    *> Ranks the holdings gathered in WS-GAINLOSS-TABLE by gain/loss and
+    *> prints the 5 largest gains, then resets and prints the 5 largest
+    *> losses. No SORT verb is used; each rank is found by scanning for
+    *> the best remaining unused entry, same style as the linear search
+    *> already used to match a portfolio holding to the stock table.
+    MOVE 5 TO WS-GL-RANK-LIMIT
+    IF WS-GAINLOSS-COUNT < 5
+        MOVE WS-GAINLOSS-COUNT TO WS-GL-RANK-LIMIT
+    END-IF
+    WRITE REPORT-RECORD FROM COLUMN-HEADERS.
+    WRITE REPORT-RECORD FROM TOP-GAINERS-HEADER.
+    PERFORM VARYING WS-GL-RANK FROM 1 BY 1 UNTIL WS-GL-RANK > WS-GL-RANK-LIMIT
+        PERFORM 3510-FIND-HIGHEST-UNUSED
+        SET GL-USED (WS-GL-BEST-IDX) TO TRUE
+        MOVE WS-GL-GAIN-LOSS (WS-GL-BEST-IDX) TO WS-REPORT-GAIN-LOSS
+        MOVE SPACES TO WS-TOPLIST-LINE
+        STRING WS-GL-STOCK-NAME (WS-GL-BEST-IDX) DELIMITED BY "  "
+               "  " DELIMITED BY SIZE
+               WS-REPORT-GAIN-LOSS DELIMITED BY SIZE
+               INTO WS-TOPLIST-LINE
+        WRITE REPORT-RECORD FROM WS-TOPLIST-LINE
+    END-PERFORM.
+    *> Reset the used-flags before ranking the losers
+    PERFORM VARYING WS-GL-SCAN FROM 1 BY 1 UNTIL WS-GL-SCAN > WS-GAINLOSS-COUNT
+        MOVE 'N' TO WS-GL-USED (WS-GL-SCAN)
+    END-PERFORM.
+    WRITE REPORT-RECORD FROM COLUMN-HEADERS.
+    WRITE REPORT-RECORD FROM TOP-LOSERS-HEADER.
+    PERFORM VARYING WS-GL-RANK FROM 1 BY 1 UNTIL WS-GL-RANK > WS-GL-RANK-LIMIT
+        PERFORM 3520-FIND-LOWEST-UNUSED
+        SET GL-USED (WS-GL-BEST-IDX) TO TRUE
+        MOVE WS-GL-GAIN-LOSS (WS-GL-BEST-IDX) TO WS-REPORT-GAIN-LOSS
+        MOVE SPACES TO WS-TOPLIST-LINE
+        STRING WS-GL-STOCK-NAME (WS-GL-BEST-IDX) DELIMITED BY "  "
+               "  " DELIMITED BY SIZE
+               WS-REPORT-GAIN-LOSS DELIMITED BY SIZE
+               INTO WS-TOPLIST-LINE
+        WRITE REPORT-RECORD FROM WS-TOPLIST-LINE
+    END-PERFORM.
+
+3510-FIND-HIGHEST-UNUSED.
+    *> Finds the unused table entry with the largest gain/loss
+    MOVE 0 TO WS-GL-BEST-IDX
+    PERFORM VARYING WS-GL-SCAN FROM 1 BY 1 UNTIL WS-GL-SCAN > WS-GAINLOSS-COUNT
+        IF NOT GL-USED (WS-GL-SCAN)
+            IF WS-GL-BEST-IDX = 0
+                MOVE WS-GL-SCAN TO WS-GL-BEST-IDX
+            ELSE
+                IF WS-GL-GAIN-LOSS (WS-GL-SCAN) > WS-GL-GAIN-LOSS (WS-GL-BEST-IDX)
+                    MOVE WS-GL-SCAN TO WS-GL-BEST-IDX
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM.
+
+3520-FIND-LOWEST-UNUSED.
+    *> Finds the unused table entry with the smallest (most negative)
+    *> gain/loss
+    MOVE 0 TO WS-GL-BEST-IDX
+    PERFORM VARYING WS-GL-SCAN FROM 1 BY 1 UNTIL WS-GL-SCAN > WS-GAINLOSS-COUNT
+        IF NOT GL-USED (WS-GL-SCAN)
+            IF WS-GL-BEST-IDX = 0
+                MOVE WS-GL-SCAN TO WS-GL-BEST-IDX
+            ELSE
+                IF WS-GL-GAIN-LOSS (WS-GL-SCAN) < WS-GL-GAIN-LOSS (WS-GL-BEST-IDX)
+                    MOVE WS-GL-SCAN TO WS-GL-BEST-IDX
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM.
